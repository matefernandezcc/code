@@ -1,7 +1,49 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BusquedaBinaria.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYIN-FILE ASSIGN TO "KEYIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYIN-STATUS.
+           SELECT RPTOUT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTOUT-STATUS.
+           SELECT BENCHLOG-FILE ASSIGN TO "BENCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BENCHLOG-STATUS.
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+           SELECT KEYEXT-FILE ASSIGN TO "KEYEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYEXT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  KEYIN-FILE
+           RECORDING MODE IS F.
+       01  KEYIN-RECORD.
+           05  KEYIN-CLAVE         PIC X(10).
+
+       FD  RPTOUT-FILE
+           RECORDING MODE IS F.
+       01  RPTOUT-RECORD           PIC X(60).
+
+       FD  BENCHLOG-FILE
+           RECORDING MODE IS F.
+           COPY BENCHLOG.
+
+       FD  AUDITLOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITLOG.
+
+       FD  KEYEXT-FILE
+           RECORDING MODE IS F.
+       01  KEYEXT-RECORD.
+           05  KEYEXT-CLAVE        PIC 9(6).
+
        WORKING-STORAGE SECTION.
            01 ARREGLO.
                05 ELEMENTO PIC 9(6) OCCURS 100000 TIMES INDEXED BY IDX.
@@ -12,20 +54,195 @@
            01 ENCONTRADO PIC X VALUE 'N'.
            01 ENTRADA-USUARIO PIC X(10).
 
-       PROCEDURE DIVISION.
-           DISPLAY "Ingrese el valor a buscar:"
-           ACCEPT ENTRADA-USUARIO
-           MOVE FUNCTION NUMVAL(ENTRADA-USUARIO) TO CLAVE
+           01 WS-KEYIN-STATUS PIC X(02) VALUE '00'.
+           01 WS-RPTOUT-STATUS PIC X(02) VALUE '00'.
+           01 WS-BENCHLOG-STATUS PIC X(02) VALUE '00'.
+           01 WS-AUDITLOG-STATUS PIC X(02) VALUE '00'.
+           01 WS-KEYEXT-STATUS PIC X(02) VALUE '00'.
+           01 WS-ARREGLO-COUNT PIC 9(6) VALUE 100000.
+           01 WS-KEYIN-EOF PIC X VALUE 'N'.
+               88 KEYIN-AT-EOF VALUE 'Y'.
+           01 WS-KEYEXT-EOF PIC X VALUE 'N'.
+               88 KEYEXT-AT-EOF VALUE 'Y'.
+           01 WS-KEY-VALID PIC X VALUE 'Y'.
+               88 KEY-IS-VALID VALUE 'Y'.
+           01 WS-REJECT-COUNT PIC 9(7) COMP VALUE 0.
+           01 WS-REJECT-COUNT-DISP PIC 9(7) VALUE 0.
+           01 WS-KEY-WORK PIC X(10).
+           01 WS-ORDEN-OK PIC X VALUE 'Y'.
+               88 ARREGLO-EN-ORDEN VALUE 'Y'.
+
+           01 WS-COMPARE-COUNT PIC 9(9) COMP VALUE 0.
+           01 WS-START-STAMP PIC X(21).
+           01 WS-END-STAMP PIC X(21).
+           01 WS-START-SECONDS PIC 9(5)V99.
+           01 WS-END-SECONDS PIC 9(5)V99.
+
+           01 WS-OPERATOR-ID PIC X(08) VALUE "BATCH".
+
+       LINKAGE SECTION.
+           01 LS-PARM-LENGTH PIC S9(4) COMP.
+           01 LS-PARM-DATA PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PARM-LENGTH LS-PARM-DATA.
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-DATA (1:LS-PARM-LENGTH) TO WS-OPERATOR-ID
+           END-IF
+           PERFORM START-BENCHMARK
+           PERFORM CARGAR-ARREGLO
+           PERFORM VERIFICAR-ORDEN
+           IF NOT ARREGLO-EN-ORDEN
+               DISPLAY "ARREGLO NO ESTA EN ORDEN ASCENDENTE - ABORTADO"
+               MOVE 16 TO RETURN-CODE
+               MOVE "ARREGLO DESORDENADO" TO AU-DETAIL
+               PERFORM ESCRIBIR-AUDITORIA
+               GOBACK
+           END-IF
+
+           OPEN INPUT KEYIN-FILE
+           IF WS-KEYIN-STATUS NOT = "00"
+               DISPLAY "KEYIN NO DISPONIBLE - ABORTADO"
+               MOVE 16 TO RETURN-CODE
+               MOVE "KEYIN NO DISPONIBLE" TO AU-DETAIL
+               PERFORM ESCRIBIR-AUDITORIA
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT RPTOUT-FILE
+
+           READ KEYIN-FILE
+               AT END MOVE 'Y' TO WS-KEYIN-EOF
+           END-READ
+           PERFORM UNTIL KEYIN-AT-EOF
+               MOVE KEYIN-RECORD TO ENTRADA-USUARIO
+               PERFORM VALIDAR-CLAVE
+               IF KEY-IS-VALID
+                   PERFORM BUSCAR-CLAVE
+                   PERFORM ESCRIBIR-RESULTADO
+               ELSE
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+               READ KEYIN-FILE
+                   AT END MOVE 'Y' TO WS-KEYIN-EOF
+               END-READ
+           END-PERFORM
+
+           CLOSE KEYIN-FILE
+           CLOSE RPTOUT-FILE
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100000
-               MOVE IDX TO ELEMENTO(IDX)
+           DISPLAY "CLAVES RECHAZADAS: " WS-REJECT-COUNT
+
+           PERFORM STOP-BENCHMARK
+
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-DISP
+           MOVE SPACES TO AU-DETAIL
+           STRING "CLAVES=" WS-ARREGLO-COUNT
+               " RECHAZADAS=" WS-REJECT-COUNT-DISP
+               DELIMITED BY SIZE INTO AU-DETAIL
+           PERFORM ESCRIBIR-AUDITORIA
+
+           GOBACK.
+
+       START-BENCHMARK.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+           COMPUTE WS-START-SECONDS =
+               FUNCTION NUMVAL(WS-START-STAMP (9:2)) * 3600 +
+               FUNCTION NUMVAL(WS-START-STAMP (11:2)) * 60 +
+               FUNCTION NUMVAL(WS-START-STAMP (13:2)) +
+               FUNCTION NUMVAL(WS-START-STAMP (15:2)) / 100
+           .
+
+       STOP-BENCHMARK.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           COMPUTE WS-END-SECONDS =
+               FUNCTION NUMVAL(WS-END-STAMP (9:2)) * 3600 +
+               FUNCTION NUMVAL(WS-END-STAMP (11:2)) * 60 +
+               FUNCTION NUMVAL(WS-END-STAMP (13:2)) +
+               FUNCTION NUMVAL(WS-END-STAMP (15:2)) / 100
+
+           OPEN EXTEND BENCHLOG-FILE
+           IF WS-BENCHLOG-STATUS = "35"
+               OPEN OUTPUT BENCHLOG-FILE
+           END-IF
+           MOVE "BUSQUEDABINARIA" TO BM-PROGRAM-NAME
+           MOVE "BINARY-SEARCH" TO BM-ALGORITHM
+           MOVE WS-ARREGLO-COUNT TO BM-TABLE-SIZE
+           MOVE WS-START-STAMP (1:8) TO BM-RUN-DATE
+           MOVE WS-START-STAMP (9:8) TO BM-START-TIME
+           MOVE WS-END-STAMP (9:8) TO BM-END-TIME
+           IF WS-END-SECONDS < WS-START-SECONDS
+               COMPUTE BM-ELAPSED-SECONDS =
+                   WS-END-SECONDS + 86400 - WS-START-SECONDS
+           ELSE
+               COMPUTE BM-ELAPSED-SECONDS =
+                   WS-END-SECONDS - WS-START-SECONDS
+           END-IF
+           MOVE WS-COMPARE-COUNT TO BM-COMPARE-COUNT
+           MOVE ZERO TO BM-SWAP-COUNT
+           WRITE BM-LOG-RECORD
+           CLOSE BENCHLOG-FILE
+           .
+
+       CARGAR-ARREGLO.
+           OPEN INPUT KEYEXT-FILE
+           IF WS-KEYEXT-STATUS = "00"
+               MOVE 0 TO WS-ARREGLO-COUNT
+               READ KEYEXT-FILE
+                   AT END MOVE 'Y' TO WS-KEYEXT-EOF
+               END-READ
+               PERFORM UNTIL KEYEXT-AT-EOF OR WS-ARREGLO-COUNT = 100000
+                   ADD 1 TO WS-ARREGLO-COUNT
+                   MOVE KEYEXT-CLAVE TO ELEMENTO (WS-ARREGLO-COUNT)
+                   READ KEYEXT-FILE
+                       AT END MOVE 'Y' TO WS-KEYEXT-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE KEYEXT-FILE
+           ELSE
+               MOVE 100000 TO WS-ARREGLO-COUNT
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100000
+                   MOVE IDX TO ELEMENTO(IDX)
+               END-PERFORM
+           END-IF
+           .
+
+       VALIDAR-CLAVE.
+           MOVE 'Y' TO WS-KEY-VALID
+           MOVE ENTRADA-USUARIO TO WS-KEY-WORK
+           INSPECT WS-KEY-WORK REPLACING TRAILING SPACES BY ZEROS
+           IF WS-KEY-WORK IS NOT NUMERIC
+               MOVE 'N' TO WS-KEY-VALID
+           ELSE
+               IF FUNCTION NUMVAL(ENTRADA-USUARIO) > 999999
+                   MOVE 'N' TO WS-KEY-VALID
+               ELSE
+                   MOVE FUNCTION NUMVAL(ENTRADA-USUARIO) TO CLAVE
+                   IF CLAVE < 1
+                       MOVE 'N' TO WS-KEY-VALID
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       VERIFICAR-ORDEN.
+           MOVE 'Y' TO WS-ORDEN-OK
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > WS-ARREGLO-COUNT - 1
+               IF ELEMENTO (IDX) > ELEMENTO (IDX + 1)
+                   MOVE 'N' TO WS-ORDEN-OK
+               END-IF
            END-PERFORM
+           .
 
+       BUSCAR-CLAVE.
+           MOVE 'N' TO ENCONTRADO
            MOVE 1 TO BAJO
-           MOVE 100000 TO ALTO
+           MOVE WS-ARREGLO-COUNT TO ALTO
 
            PERFORM UNTIL BAJO > ALTO OR ENCONTRADO = 'Y'
                COMPUTE MEDIO = (BAJO + ALTO) / 2
+               ADD 1 TO WS-COMPARE-COUNT
                IF ELEMENTO(MEDIO) = CLAVE THEN
                    MOVE 'Y' TO ENCONTRADO
                ELSE
@@ -38,10 +255,39 @@
                    END-IF
                END-IF
            END-PERFORM
+           .
 
+       ESCRIBIR-RESULTADO.
+           MOVE SPACES TO RPTOUT-RECORD
            IF ENCONTRADO = 'Y'
-               DISPLAY "CLAVE ENCONTRADA EN LA POSICIÃ“N " MEDIO
+               STRING "CLAVE " CLAVE " ENCONTRADA EN LA POSICION "
+                   MEDIO DELIMITED BY SIZE INTO RPTOUT-RECORD
            ELSE
-               DISPLAY "CLAVE NO ENCONTRADA".
+               STRING "CLAVE " CLAVE " NO ENCONTRADA"
+                   DELIMITED BY SIZE INTO RPTOUT-RECORD
+           END-IF
+           WRITE RPTOUT-RECORD
+           DISPLAY RPTOUT-RECORD
+           .
+
+       ESCRIBIR-RECHAZO.
+           MOVE SPACES TO RPTOUT-RECORD
+           STRING "CLAVE RECHAZADA - VALOR INVALIDO: " ENTRADA-USUARIO
+               DELIMITED BY SIZE INTO RPTOUT-RECORD
+           WRITE RPTOUT-RECORD
+           DISPLAY RPTOUT-RECORD
+           .
 
-           STOP RUN.
+       ESCRIBIR-AUDITORIA.
+           OPEN EXTEND AUDITLOG-FILE
+           IF WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF
+           MOVE "BUSQUEDABINARIA" TO AU-PROGRAM-NAME
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE WS-START-STAMP (1:8) TO AU-RUN-DATE
+           MOVE WS-START-STAMP (9:8) TO AU-RUN-TIME
+           MOVE RETURN-CODE TO AU-RETURN-CODE
+           WRITE AU-LOG-RECORD
+           CLOSE AUDITLOG-FILE
+           .
