@@ -0,0 +1,103 @@
+//TPSORT   JOB (ACCTNO),'TP COMPARACION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* TP-COMPARACION SORT / SEARCH BENCHMARK JOB STREAM
+//* ONE STEP PER PROGRAM - A NON-ZERO CONDITION CODE ON ANY
+//* STEP BYPASSES THE REMAINDER OF THE STREAM.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=BubbleSort
+//STEPLIB  DD DISP=SHR,DSN=PROD.TPCOMPAR.LOADLIB
+//NUMIN    DD DISP=SHR,DSN=PROD.TPCOMPAR.NUMIN
+//NUMOUT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.TPCOMPAR.NUMOUT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=4)
+//DUPRPT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.TPCOMPAR.DUPRPT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//BENCHLOG DD DISP=MOD,DSN=PROD.TPCOMPAR.BENCHLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=92)
+//AUDITLOG DD DISP=MOD,DSN=PROD.TPCOMPAR.AUDITLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87)
+//CTLTOT   DD DISP=MOD,DSN=PROD.TPCOMPAR.CTLTOT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=BubbleSortExample,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.TPCOMPAR.LOADLIB
+//ELEMOUT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.TPCOMPAR.ELEMOUT,
+//             SPACE=(TRK,(50,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=5)
+//CHKPT    DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.TPCOMPAR.CHKPT,
+//             SPACE=(TRK,(50,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=50023)
+//RECDIFF  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.TPCOMPAR.RECDIFF,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60)
+//SORTIN   DD UNIT=SYSDA,SPACE=(TRK,(50,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=5)
+//SORTOUT  DD UNIT=SYSDA,SPACE=(TRK,(50,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=5)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//BENCHLOG DD DISP=MOD,DSN=PROD.TPCOMPAR.BENCHLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=92)
+//AUDITLOG DD DISP=MOD,DSN=PROD.TPCOMPAR.AUDITLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87)
+//CTLTOT   DD DISP=MOD,DSN=PROD.TPCOMPAR.CTLTOT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=BusquedaBinaria,COND=(0,NE,STEP020)
+//STEPLIB  DD DISP=SHR,DSN=PROD.TPCOMPAR.LOADLIB
+//KEYIN    DD DISP=SHR,DSN=PROD.TPCOMPAR.KEYIN
+//KEYEXT   DD DISP=SHR,DSN=PROD.TPCOMPAR.KEYEXT
+//RPTOUT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.TPCOMPAR.RPTOUT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60)
+//BENCHLOG DD DISP=MOD,DSN=PROD.TPCOMPAR.BENCHLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=92)
+//AUDITLOG DD DISP=MOD,DSN=PROD.TPCOMPAR.AUDITLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=BusquedaBinariaImpares,COND=(0,NE,STEP030),
+//             PARM='7777777,1000000'
+//STEPLIB  DD DISP=SHR,DSN=PROD.TPCOMPAR.LOADLIB
+//KEYEXT   DD DISP=SHR,DSN=PROD.TPCOMPAR.KEYEXT7
+//MULTIKEY DD DISP=SHR,DSN=PROD.TPCOMPAR.MULTIKEY
+//MULTOUT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.TPCOMPAR.MULTOUT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60)
+//BENCHLOG DD DISP=MOD,DSN=PROD.TPCOMPAR.BENCHLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=92)
+//AUDITLOG DD DISP=MOD,DSN=PROD.TPCOMPAR.AUDITLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=ReporteComparacion,COND=(0,NE,STEP040)
+//STEPLIB  DD DISP=SHR,DSN=PROD.TPCOMPAR.LOADLIB
+//BENCHLOG DD DISP=SHR,DSN=PROD.TPCOMPAR.BENCHLOG
+//COMPARPT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.TPCOMPAR.COMPARPT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//
