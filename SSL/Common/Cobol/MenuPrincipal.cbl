@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuPrincipal.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCION               PIC 9(01) VALUE 0.
+       01  WS-SALIR                PIC X VALUE 'N'.
+           88  SALIR-MENU          VALUE 'Y'.
+
+       01  WS-PARM-LENGTH          PIC S9(4) COMP VALUE 0.
+       01  WS-PARM-DATA            PIC X(80) VALUE SPACES.
+       01  WS-RESP-ORDEN           PIC X(01).
+       01  WS-RESP-CLAVE           PIC X(07).
+       01  WS-RESP-SIZE            PIC X(07).
+       01  WS-OPERATOR-ID          PIC X(08) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY "ID DE OPERADOR: " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+           PERFORM UNTIL SALIR-MENU
+               PERFORM MOSTRAR-MENU
+               PERFORM PROCESAR-OPCION
+           END-PERFORM
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY " "
+           DISPLAY "=== MENU - SUITE ORDENAMIENTO/BUSQUEDA ==="
+           DISPLAY "1. BubbleSort (150 elementos)"
+           DISPLAY "2. BubbleSortExample (10,000 elementos)"
+           DISPLAY "3. BusquedaBinaria (batch desde archivo)"
+           DISPLAY "4. BusquedaBinariaImpares (clave/tamanio parm)"
+           DISPLAY "0. Salir"
+           DISPLAY "Seleccione una opcion: " WITH NO ADVANCING
+           ACCEPT WS-OPCION
+           .
+
+       PROCESAR-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM EJECUTAR-BUBBLESORT
+               WHEN 2
+                   PERFORM EJECUTAR-BUBBLESORTEX
+               WHEN 3
+                   PERFORM EJECUTAR-BUSQBINARIA
+               WHEN 4
+                   PERFORM EJECUTAR-BUSQBINIMPARES
+               WHEN 0
+                   MOVE 'Y' TO WS-SALIR
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE
+           .
+
+       EJECUTAR-BUBBLESORT.
+           DISPLAY "ORDEN DESCENDENTE? (S/N): " WITH NO ADVANCING
+           ACCEPT WS-RESP-ORDEN
+           MOVE SPACES TO WS-PARM-DATA
+           IF WS-RESP-ORDEN = 'S' OR WS-RESP-ORDEN = 's'
+               STRING "DESC" DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-OPERATOR-ID DELIMITED BY SPACE
+                      INTO WS-PARM-DATA
+           ELSE
+               STRING "," DELIMITED BY SIZE
+                      WS-OPERATOR-ID DELIMITED BY SPACE
+                      INTO WS-PARM-DATA
+           END-IF
+           COMPUTE WS-PARM-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-DATA))
+           CALL "BubbleSort" USING WS-PARM-LENGTH WS-PARM-DATA
+           .
+
+       EJECUTAR-BUBBLESORTEX.
+           DISPLAY "ORDEN DESCENDENTE? (S/N): " WITH NO ADVANCING
+           ACCEPT WS-RESP-ORDEN
+           MOVE SPACES TO WS-PARM-DATA
+           IF WS-RESP-ORDEN = 'S' OR WS-RESP-ORDEN = 's'
+               STRING "DESC" DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-OPERATOR-ID DELIMITED BY SPACE
+                      INTO WS-PARM-DATA
+           ELSE
+               STRING "," DELIMITED BY SIZE
+                      WS-OPERATOR-ID DELIMITED BY SPACE
+                      INTO WS-PARM-DATA
+           END-IF
+           COMPUTE WS-PARM-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-DATA))
+           CALL "BubbleSortExample" USING WS-PARM-LENGTH WS-PARM-DATA
+           .
+
+       EJECUTAR-BUSQBINARIA.
+           MOVE SPACES TO WS-PARM-DATA
+           MOVE WS-OPERATOR-ID TO WS-PARM-DATA (1:8)
+           COMPUTE WS-PARM-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-DATA))
+           CALL "BusquedaBinaria" USING WS-PARM-LENGTH WS-PARM-DATA
+           .
+
+       EJECUTAR-BUSQBINIMPARES.
+           DISPLAY "CLAVE A BUSCAR (en blanco = valor por defecto): "
+               WITH NO ADVANCING
+           ACCEPT WS-RESP-CLAVE
+           DISPLAY "TAMANIO DE TABLA (en blanco = valor por defecto): "
+               WITH NO ADVANCING
+           ACCEPT WS-RESP-SIZE
+           MOVE SPACES TO WS-PARM-DATA
+           STRING WS-RESP-CLAVE DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-RESP-SIZE DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-OPERATOR-ID DELIMITED BY SPACE
+                  INTO WS-PARM-DATA
+           COMPUTE WS-PARM-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-DATA))
+           CALL "BusquedaBinariaImpares"
+               USING WS-PARM-LENGTH WS-PARM-DATA
+           .
