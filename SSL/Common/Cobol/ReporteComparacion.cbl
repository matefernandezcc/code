@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteComparacion.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BENCHLOG-FILE ASSIGN TO "BENCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BENCHLOG-STATUS.
+           SELECT COMPARPT-FILE ASSIGN TO "COMPARPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMPARPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BENCHLOG-FILE
+           RECORDING MODE IS F.
+           COPY BENCHLOG.
+
+       FD  COMPARPT-FILE
+           RECORDING MODE IS F.
+       01  COMPARPT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BENCHLOG-STATUS    PIC X(02) VALUE '00'.
+       01  WS-COMPARPT-STATUS    PIC X(02) VALUE '00'.
+       01  WS-BENCHLOG-EOF       PIC X VALUE 'N'.
+           88  BENCHLOG-AT-EOF   VALUE 'Y'.
+
+       01  WS-RUN-COUNT          PIC 9(4) VALUE 0.
+       01  WS-TEMP-RUN.
+           05  WS-TEMP-PROGRAM-NAME     PIC X(20).
+           05  WS-TEMP-ALGORITHM        PIC X(15).
+           05  WS-TEMP-TABLE-SIZE       PIC 9(7).
+           05  WS-TEMP-ELAPSED-SECONDS  PIC 9(6)V99.
+           05  WS-TEMP-COMPARE-COUNT    PIC 9(9).
+           05  WS-TEMP-SWAP-COUNT       PIC 9(9).
+
+       01  WS-RUN-TABLE.
+           05  WS-RUN-ENTRY OCCURS 500 TIMES INDEXED BY IDX.
+               10  WS-RUN-PROGRAM-NAME     PIC X(20).
+               10  WS-RUN-ALGORITHM        PIC X(15).
+               10  WS-RUN-TABLE-SIZE       PIC 9(7).
+               10  WS-RUN-ELAPSED-SECONDS  PIC 9(6)V99.
+               10  WS-RUN-COMPARE-COUNT    PIC 9(9).
+               10  WS-RUN-SWAP-COUNT       PIC 9(9).
+
+       01  I                     PIC 9(4).
+       01  J                     PIC 9(4).
+       01  WS-RANK                PIC 9(4).
+       01  WS-SWAPPED             PIC X VALUE 'N'.
+       01  WS-REPORT-LINE          PIC X(80).
+
+       PROCEDURE DIVISION.
+           PERFORM CARGAR-CORRIDAS
+           PERFORM ORDENAR-POR-TIEMPO
+           PERFORM ESCRIBIR-REPORTE
+           GOBACK.
+
+       CARGAR-CORRIDAS.
+           MOVE 0 TO WS-RUN-COUNT
+           OPEN INPUT BENCHLOG-FILE
+           IF WS-BENCHLOG-STATUS = "00"
+               READ BENCHLOG-FILE
+                   AT END MOVE 'Y' TO WS-BENCHLOG-EOF
+               END-READ
+               PERFORM UNTIL BENCHLOG-AT-EOF OR WS-RUN-COUNT = 500
+                   ADD 1 TO WS-RUN-COUNT
+                   MOVE BM-PROGRAM-NAME
+                       TO WS-RUN-PROGRAM-NAME (WS-RUN-COUNT)
+                   MOVE BM-ALGORITHM
+                       TO WS-RUN-ALGORITHM (WS-RUN-COUNT)
+                   MOVE BM-TABLE-SIZE
+                       TO WS-RUN-TABLE-SIZE (WS-RUN-COUNT)
+                   MOVE BM-ELAPSED-SECONDS
+                       TO WS-RUN-ELAPSED-SECONDS (WS-RUN-COUNT)
+                   MOVE BM-COMPARE-COUNT
+                       TO WS-RUN-COMPARE-COUNT (WS-RUN-COUNT)
+                   MOVE BM-SWAP-COUNT
+                       TO WS-RUN-SWAP-COUNT (WS-RUN-COUNT)
+                   READ BENCHLOG-FILE
+                       AT END MOVE 'Y' TO WS-BENCHLOG-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE BENCHLOG-FILE
+           END-IF
+           .
+
+       ORDENAR-POR-TIEMPO.
+           MOVE 'Y' TO WS-SWAPPED
+           PERFORM UNTIL WS-SWAPPED = 'N'
+               MOVE 'N' TO WS-SWAPPED
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-RUN-COUNT - 1
+                   IF WS-RUN-ELAPSED-SECONDS (J) >
+                           WS-RUN-ELAPSED-SECONDS (J + 1)
+                       MOVE WS-RUN-ENTRY (J) TO WS-TEMP-RUN
+                       MOVE WS-RUN-ENTRY (J + 1) TO WS-RUN-ENTRY (J)
+                       MOVE WS-TEMP-RUN TO WS-RUN-ENTRY (J + 1)
+                       MOVE 'Y' TO WS-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       ESCRIBIR-REPORTE.
+           OPEN OUTPUT COMPARPT-FILE
+           MOVE SPACES TO COMPARPT-RECORD
+           STRING "RANGO PROGRAMA             ALGORITMO      "
+                  "TAMANIO  SEGUNDOS  COMPARAC   CAMBIOS"
+                  DELIMITED BY SIZE INTO COMPARPT-RECORD
+           WRITE COMPARPT-RECORD
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-RUN-COUNT
+               MOVE I TO WS-RANK
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING WS-RANK DELIMITED BY SIZE
+                      "   " DELIMITED BY SIZE
+                      WS-RUN-PROGRAM-NAME (I) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-RUN-ALGORITHM (I) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-RUN-TABLE-SIZE (I) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-RUN-ELAPSED-SECONDS (I) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-RUN-COMPARE-COUNT (I) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-RUN-SWAP-COUNT (I) DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               MOVE WS-REPORT-LINE TO COMPARPT-RECORD
+               WRITE COMPARPT-RECORD
+               DISPLAY WS-REPORT-LINE
+           END-PERFORM
+           CLOSE COMPARPT-FILE
+           .
