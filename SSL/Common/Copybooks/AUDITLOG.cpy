@@ -0,0 +1,11 @@
+      *****************************************************
+      *  AUDITLOG - audit trail record, one per run of a   *
+      *  TP-Comparacion sort/search program.                *
+      *****************************************************
+       01  AU-LOG-RECORD.
+           05  AU-PROGRAM-NAME         PIC X(20).
+           05  AU-OPERATOR-ID          PIC X(08).
+           05  AU-RUN-DATE             PIC X(08).
+           05  AU-RUN-TIME             PIC X(08).
+           05  AU-RETURN-CODE          PIC 9(03).
+           05  AU-DETAIL               PIC X(40).
