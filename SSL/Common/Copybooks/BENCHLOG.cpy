@@ -0,0 +1,14 @@
+      *****************************************************
+      *  BENCHLOG - benchmark log record, one per run of   *
+      *  a TP-Comparacion sort/search program.              *
+      *****************************************************
+       01  BM-LOG-RECORD.
+           05  BM-PROGRAM-NAME         PIC X(20).
+           05  BM-ALGORITHM            PIC X(15).
+           05  BM-TABLE-SIZE           PIC 9(7).
+           05  BM-RUN-DATE             PIC X(08).
+           05  BM-START-TIME           PIC X(08).
+           05  BM-END-TIME             PIC X(08).
+           05  BM-ELAPSED-SECONDS      PIC 9(6)V99.
+           05  BM-COMPARE-COUNT        PIC 9(9).
+           05  BM-SWAP-COUNT           PIC 9(9).
