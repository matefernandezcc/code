@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CTLTOT - control total trailer record, one per    *
+      *  run of a TP-Comparacion sort/search program.       *
+      *****************************************************
+       01  CT-LOG-RECORD.
+           05  CT-PROGRAM-NAME         PIC X(20).
+           05  CT-RUN-DATE             PIC X(08).
+           05  CT-RUN-TIME             PIC X(08).
+           05  CT-RECORDS-READ         PIC 9(07).
+           05  CT-RECORDS-WRITTEN      PIC 9(07).
