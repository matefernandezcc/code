@@ -1,7 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BubbleSortExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELEMOUT-FILE ASSIGN TO "ELEMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ELEMOUT-STATUS.
+           SELECT BENCHLOG-FILE ASSIGN TO "BENCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BENCHLOG-STATUS.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT RECDIFF-FILE ASSIGN TO "RECDIFF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECDIFF-STATUS.
+           SELECT SORTIN-FILE ASSIGN TO "SORTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTIN-STATUS.
+           SELECT SORTOUT-FILE ASSIGN TO "SORTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTOUT-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+           SELECT CTLTOT-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ELEMOUT-FILE
+           RECORDING MODE IS F.
+       01  ELEMOUT-RECORD.
+           05  ELEMOUT-VALUE       PIC 9(5).
+
+       FD  BENCHLOG-FILE
+           RECORDING MODE IS F.
+           COPY BENCHLOG.
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD.
+           05  CHKPT-CHUNK-NUM     PIC 9(5).
+           05  CHKPT-COMPARE-COUNT PIC 9(9).
+           05  CHKPT-SWAP-COUNT    PIC 9(9).
+           05  CHKPT-ELEMENTS OCCURS 10000 TIMES PIC 9(5).
+
+       FD  RECDIFF-FILE
+           RECORDING MODE IS F.
+       01  RECDIFF-RECORD            PIC X(60).
+
+       FD  SORTIN-FILE
+           RECORDING MODE IS F.
+       01  SORTIN-RECORD              PIC 9(5).
+
+       FD  SORTOUT-FILE
+           RECORDING MODE IS F.
+       01  SORTOUT-RECORD             PIC 9(5).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD           PIC 9(5).
+
+       FD  AUDITLOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITLOG.
+
+       FD  CTLTOT-FILE
+           RECORDING MODE IS F.
+           COPY CTLTOT.
+
        WORKING-STORAGE SECTION.
        01  ARRAY-SIZE          PIC 9(5) VALUE 10000.
        01  DISPLAY-LIMIT       PIC 9(2) VALUE 5.
@@ -11,50 +81,396 @@
        01  I                     PIC 9(5).
        01  J                     PIC 9(5).
        01  TEMP                  PIC 9(5).
+       01  WS-ELEMOUT-STATUS     PIC X(02) VALUE '00'.
+       01  WS-BENCHLOG-STATUS    PIC X(02) VALUE '00'.
+       01  WS-CHKPT-STATUS       PIC X(02) VALUE '00'.
+       01  WS-RECDIFF-STATUS     PIC X(02) VALUE '00'.
+       01  WS-SORTIN-STATUS      PIC X(02) VALUE '00'.
+       01  WS-SORTOUT-STATUS     PIC X(02) VALUE '00'.
+       01  WS-AUDITLOG-STATUS    PIC X(02) VALUE '00'.
+       01  WS-CTLTOT-STATUS      PIC X(02) VALUE '00'.
+
+       01  SORT-CHECK-ARRAY.
+           05  SORT-CHECK-VALUE OCCURS 10000 TIMES PIC 9(5).
+       01  WS-DIFF-COUNT         PIC 9(9) COMP VALUE 0.
+       01  WS-DIFF-COUNT-DISP    PIC 9(9) VALUE 0.
+
+       01  WS-COMPARE-COUNT      PIC 9(9) COMP VALUE 0.
+       01  WS-SWAP-COUNT         PIC 9(9) COMP VALUE 0.
+       01  WS-START-STAMP        PIC X(21).
+       01  WS-END-STAMP          PIC X(21).
+       01  WS-START-SECONDS      PIC 9(5)V99.
+       01  WS-END-SECONDS        PIC 9(5)V99.
+
+       01  WS-CHUNK-SIZE         PIC 9(5) VALUE 1000.
+       01  WS-NUM-CHUNKS         PIC 9(5).
+       01  WS-CHUNK-NUM          PIC 9(5).
+       01  WS-CHUNK-LOW          PIC 9(5).
+       01  WS-CHUNK-HIGH         PIC 9(5).
+       01  WS-START-CHUNK        PIC 9(5) VALUE 1.
+       01  WS-RESTARTED          PIC X VALUE 'N'.
+           88 RESTARTED-FROM-CHKPT VALUE 'Y'.
+
+       01  TEMP-ARRAY.
+           05  TEMP-VALUE OCCURS 10000 TIMES PIC 9(5).
+       01  WS-MERGE-WIDTH        PIC 9(5).
+       01  WS-MERGE-STEP         PIC 9(5).
+       01  WS-MERGE-LEFT-LOW     PIC 9(5).
+       01  WS-MERGE-LEFT-HIGH    PIC 9(5).
+       01  WS-MERGE-RIGHT-LOW    PIC 9(5).
+       01  WS-MERGE-RIGHT-HIGH   PIC 9(5).
+       01  WS-MERGE-LEFT-PTR     PIC 9(5).
+       01  WS-MERGE-RIGHT-PTR    PIC 9(5).
+       01  WS-MERGE-OUT-PTR      PIC 9(5).
+
+       01  WS-PARM-ORDER         PIC X(04) VALUE SPACES.
+       01  WS-PARM-OPID          PIC X(08) VALUE SPACES.
+       01  WS-OPERATOR-ID        PIC X(08) VALUE "BATCH".
+       01  WS-SORT-ORDER         PIC X VALUE 'A'.
+           88 SORT-DESCENDING VALUE 'D'.
+           88 SORT-ASCENDING VALUE 'A'.
 
-       PROCEDURE DIVISION.
-           PERFORM INITIALIZE-ARRAY
-           PERFORM SHUFFLE-ARRAY
-           DISPLAY "Array Desordenado (Primeros 5 Elementos):"
+       LINKAGE SECTION.
+       01  LS-PARM-LENGTH        PIC S9(4) COMP.
+       01  LS-PARM-DATA          PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PARM-LENGTH LS-PARM-DATA.
+           PERFORM START-BENCHMARK
+           IF LS-PARM-LENGTH > 0
+               MOVE SPACES TO WS-PARM-ORDER
+               MOVE SPACES TO WS-PARM-OPID
+               UNSTRING LS-PARM-DATA (1:LS-PARM-LENGTH) DELIMITED BY ","
+                   INTO WS-PARM-ORDER WS-PARM-OPID
+               END-UNSTRING
+               IF WS-PARM-ORDER = "DESC"
+                   MOVE 'D' TO WS-SORT-ORDER
+               END-IF
+               IF WS-PARM-OPID NOT = SPACES
+                   MOVE WS-PARM-OPID TO WS-OPERATOR-ID
+               END-IF
+           END-IF
+           PERFORM CHECK-FOR-RESTART
+           IF NOT RESTARTED-FROM-CHKPT
+               PERFORM INITIALIZE-ARRAY
+               PERFORM SHUFFLE-ARRAY
+               DISPLAY "Array Desordenado (Primeros 5 Elementos):"
+           ELSE
+               DISPLAY "Array Restaurado Desde Checkpoint (Primeros "
+                   "5 Elementos):"
+           END-IF
            PERFORM DISPLAY-ARRAY
-           PERFORM BUBBLE-SORT
+           PERFORM RUN-SORT-VERB
+           PERFORM SORT-CHUNKS
+           PERFORM MERGE-CHUNKS
+           PERFORM CLEAR-CHECKPOINT
            DISPLAY "Array Ordenado (Primeros 5 Elementos):"
            PERFORM DISPLAY-ARRAY
-           STOP RUN.
+           PERFORM WRITE-ELEMOUT
+           PERFORM VERIFY-VS-SORT-VERB
+           PERFORM STOP-BENCHMARK
+           MOVE WS-DIFF-COUNT TO WS-DIFF-COUNT-DISP
+           MOVE SPACES TO AU-DETAIL
+           STRING "ORD=" WS-SORT-ORDER
+               " ELEM=" ARRAY-SIZE
+               " DIF=" WS-DIFF-COUNT-DISP
+               DELIMITED BY SIZE INTO AU-DETAIL
+           PERFORM WRITE-AUDITLOG
+           PERFORM WRITE-CTLTOT
+           GOBACK.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHKPT-FILE
+                   AT END MOVE 'N' TO WS-RESTARTED
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTARTED
+                       COMPUTE WS-START-CHUNK = CHKPT-CHUNK-NUM + 1
+                       MOVE CHKPT-COMPARE-COUNT TO WS-COMPARE-COUNT
+                       MOVE CHKPT-SWAP-COUNT TO WS-SWAP-COUNT
+                       PERFORM VARYING I FROM 1 BY 1
+                               UNTIL I > ARRAY-SIZE
+                           MOVE CHKPT-ELEMENTS (I) TO ELEMENT-VALUE (I)
+                       END-PERFORM
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF
+           .
+
+       START-BENCHMARK.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+           COMPUTE WS-START-SECONDS =
+               FUNCTION NUMVAL(WS-START-STAMP (9:2)) * 3600 +
+               FUNCTION NUMVAL(WS-START-STAMP (11:2)) * 60 +
+               FUNCTION NUMVAL(WS-START-STAMP (13:2)) +
+               FUNCTION NUMVAL(WS-START-STAMP (15:2)) / 100
+           .
+
+       STOP-BENCHMARK.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           COMPUTE WS-END-SECONDS =
+               FUNCTION NUMVAL(WS-END-STAMP (9:2)) * 3600 +
+               FUNCTION NUMVAL(WS-END-STAMP (11:2)) * 60 +
+               FUNCTION NUMVAL(WS-END-STAMP (13:2)) +
+               FUNCTION NUMVAL(WS-END-STAMP (15:2)) / 100
+
+           OPEN EXTEND BENCHLOG-FILE
+           IF WS-BENCHLOG-STATUS = "35"
+               OPEN OUTPUT BENCHLOG-FILE
+           END-IF
+           MOVE "BUBBLESORTEXMPL" TO BM-PROGRAM-NAME
+           MOVE "CHUNK-MERGE" TO BM-ALGORITHM
+           MOVE ARRAY-SIZE TO BM-TABLE-SIZE
+           MOVE WS-START-STAMP (1:8) TO BM-RUN-DATE
+           MOVE WS-START-STAMP (9:8) TO BM-START-TIME
+           MOVE WS-END-STAMP (9:8) TO BM-END-TIME
+           IF WS-END-SECONDS < WS-START-SECONDS
+               COMPUTE BM-ELAPSED-SECONDS =
+                   WS-END-SECONDS + 86400 - WS-START-SECONDS
+           ELSE
+               COMPUTE BM-ELAPSED-SECONDS =
+                   WS-END-SECONDS - WS-START-SECONDS
+           END-IF
+           MOVE WS-COMPARE-COUNT TO BM-COMPARE-COUNT
+           MOVE WS-SWAP-COUNT TO BM-SWAP-COUNT
+           WRITE BM-LOG-RECORD
+           CLOSE BENCHLOG-FILE
+           .
 
        INITIALIZE-ARRAY.
            MOVE 1 TO I
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
                MOVE I TO ELEMENT-VALUE (I)
            END-PERFORM
-           EXIT PROGRAM.
+           .
 
        SHUFFLE-ARRAY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-               PERFORM VARYING J FROM I BY 1 UNTIL J > ARRAY-SIZE
-                   IF FUNCTION RANDOM <= 0.5
-                       MOVE ELEMENT-VALUE (I) TO TEMP
-                       MOVE ELEMENT-VALUE (J) TO ELEMENT-VALUE (I)
-                       MOVE TEMP TO ELEMENT-VALUE (J)
-                   END-IF
-               END-PERFORM
+           PERFORM VARYING I FROM ARRAY-SIZE BY -1 UNTIL I < 2
+               COMPUTE J = FUNCTION RANDOM * I + 1
+               MOVE ELEMENT-VALUE (I) TO TEMP
+               MOVE ELEMENT-VALUE (J) TO ELEMENT-VALUE (I)
+               MOVE TEMP TO ELEMENT-VALUE (J)
+           END-PERFORM
+           .
+
+       SORT-CHUNKS.
+           COMPUTE WS-NUM-CHUNKS = ARRAY-SIZE / WS-CHUNK-SIZE
+           IF ARRAY-SIZE > WS-NUM-CHUNKS * WS-CHUNK-SIZE
+               ADD 1 TO WS-NUM-CHUNKS
+           END-IF
+
+           PERFORM VARYING WS-CHUNK-NUM FROM WS-START-CHUNK BY 1
+                   UNTIL WS-CHUNK-NUM > WS-NUM-CHUNKS
+               COMPUTE WS-CHUNK-LOW =
+                   (WS-CHUNK-NUM - 1) * WS-CHUNK-SIZE + 1
+               COMPUTE WS-CHUNK-HIGH = WS-CHUNK-NUM * WS-CHUNK-SIZE
+               IF WS-CHUNK-HIGH > ARRAY-SIZE
+                   MOVE ARRAY-SIZE TO WS-CHUNK-HIGH
+               END-IF
+               PERFORM BUBBLE-SORT-CHUNK
+               PERFORM WRITE-CHECKPOINT
            END-PERFORM
-           EXIT PROGRAM.
+           .
 
-       BUBBLE-SORT.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE - 1
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > ARRAY-SIZE - I
-                   IF ELEMENT-VALUE (J) > ELEMENT-VALUE (J + 1)
+       BUBBLE-SORT-CHUNK.
+           PERFORM VARYING I FROM WS-CHUNK-LOW BY 1
+                   UNTIL I > WS-CHUNK-HIGH - 1
+               PERFORM VARYING J FROM WS-CHUNK-LOW BY 1
+                       UNTIL J > WS-CHUNK-HIGH - (I - WS-CHUNK-LOW) - 1
+                   ADD 1 TO WS-COMPARE-COUNT
+                   IF (SORT-ASCENDING AND
+                           ELEMENT-VALUE (J) > ELEMENT-VALUE (J + 1)) OR
+                      (SORT-DESCENDING AND
+                           ELEMENT-VALUE (J) < ELEMENT-VALUE (J + 1))
                        MOVE ELEMENT-VALUE (J) TO TEMP
                        MOVE ELEMENT-VALUE (J + 1) TO ELEMENT-VALUE (J)
                        MOVE TEMP TO ELEMENT-VALUE (J + 1)
+                       ADD 1 TO WS-SWAP-COUNT
                    END-IF
                END-PERFORM
            END-PERFORM
-           EXIT PROGRAM.
+           .
+
+       MERGE-CHUNKS.
+           MOVE WS-CHUNK-SIZE TO WS-MERGE-WIDTH
+           PERFORM UNTIL WS-MERGE-WIDTH >= ARRAY-SIZE
+               PERFORM MERGE-PASS
+               COMPUTE WS-MERGE-WIDTH = WS-MERGE-WIDTH * 2
+           END-PERFORM
+           .
+
+       MERGE-PASS.
+           COMPUTE WS-MERGE-STEP = WS-MERGE-WIDTH * 2
+           PERFORM VARYING WS-MERGE-LEFT-LOW FROM 1 BY WS-MERGE-STEP
+                   UNTIL WS-MERGE-LEFT-LOW > ARRAY-SIZE
+               COMPUTE WS-MERGE-LEFT-HIGH =
+                   WS-MERGE-LEFT-LOW + WS-MERGE-WIDTH - 1
+               IF WS-MERGE-LEFT-HIGH >= ARRAY-SIZE
+                   MOVE ARRAY-SIZE TO WS-MERGE-LEFT-HIGH
+               ELSE
+                   COMPUTE WS-MERGE-RIGHT-LOW = WS-MERGE-LEFT-HIGH + 1
+                   COMPUTE WS-MERGE-RIGHT-HIGH =
+                       WS-MERGE-RIGHT-LOW + WS-MERGE-WIDTH - 1
+                   IF WS-MERGE-RIGHT-HIGH > ARRAY-SIZE
+                       MOVE ARRAY-SIZE TO WS-MERGE-RIGHT-HIGH
+                   END-IF
+                   PERFORM MERGE-RUN
+               END-IF
+           END-PERFORM
+           .
+
+       MERGE-RUN.
+           MOVE WS-MERGE-LEFT-LOW TO WS-MERGE-LEFT-PTR
+           MOVE WS-MERGE-RIGHT-LOW TO WS-MERGE-RIGHT-PTR
+           MOVE WS-MERGE-LEFT-LOW TO WS-MERGE-OUT-PTR
+
+           PERFORM UNTIL WS-MERGE-LEFT-PTR > WS-MERGE-LEFT-HIGH
+                   OR WS-MERGE-RIGHT-PTR > WS-MERGE-RIGHT-HIGH
+               ADD 1 TO WS-COMPARE-COUNT
+               IF (SORT-ASCENDING AND
+                       ELEMENT-VALUE (WS-MERGE-LEFT-PTR) <=
+                           ELEMENT-VALUE (WS-MERGE-RIGHT-PTR)) OR
+                  (SORT-DESCENDING AND
+                       ELEMENT-VALUE (WS-MERGE-LEFT-PTR) >=
+                           ELEMENT-VALUE (WS-MERGE-RIGHT-PTR))
+                   MOVE ELEMENT-VALUE (WS-MERGE-LEFT-PTR)
+                       TO TEMP-VALUE (WS-MERGE-OUT-PTR)
+                   ADD 1 TO WS-MERGE-LEFT-PTR
+               ELSE
+                   MOVE ELEMENT-VALUE (WS-MERGE-RIGHT-PTR)
+                       TO TEMP-VALUE (WS-MERGE-OUT-PTR)
+                   ADD 1 TO WS-MERGE-RIGHT-PTR
+               END-IF
+               ADD 1 TO WS-MERGE-OUT-PTR
+           END-PERFORM
+
+           PERFORM UNTIL WS-MERGE-LEFT-PTR > WS-MERGE-LEFT-HIGH
+               MOVE ELEMENT-VALUE (WS-MERGE-LEFT-PTR)
+                   TO TEMP-VALUE (WS-MERGE-OUT-PTR)
+               ADD 1 TO WS-MERGE-LEFT-PTR
+               ADD 1 TO WS-MERGE-OUT-PTR
+           END-PERFORM
+
+           PERFORM UNTIL WS-MERGE-RIGHT-PTR > WS-MERGE-RIGHT-HIGH
+               MOVE ELEMENT-VALUE (WS-MERGE-RIGHT-PTR)
+                   TO TEMP-VALUE (WS-MERGE-OUT-PTR)
+               ADD 1 TO WS-MERGE-RIGHT-PTR
+               ADD 1 TO WS-MERGE-OUT-PTR
+           END-PERFORM
+
+           PERFORM VARYING I FROM WS-MERGE-LEFT-LOW BY 1
+                   UNTIL I > WS-MERGE-RIGHT-HIGH
+               MOVE TEMP-VALUE (I) TO ELEMENT-VALUE (I)
+           END-PERFORM
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           MOVE WS-CHUNK-NUM TO CHKPT-CHUNK-NUM
+           MOVE WS-COMPARE-COUNT TO CHKPT-COMPARE-COUNT
+           MOVE WS-SWAP-COUNT TO CHKPT-SWAP-COUNT
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ARRAY-SIZE
+               MOVE ELEMENT-VALUE (IDX) TO CHKPT-ELEMENTS (IDX)
+           END-PERFORM
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE
+           .
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE
+           .
 
        DISPLAY-ARRAY.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DISPLAY-LIMIT
                DISPLAY "Elemento " I ": " ELEMENT-VALUE (I)
            END-PERFORM
-           EXIT PROGRAM.
+           .
+
+       WRITE-ELEMOUT.
+           OPEN OUTPUT ELEMOUT-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+               MOVE ELEMENT-VALUE (I) TO ELEMOUT-VALUE
+               WRITE ELEMOUT-RECORD
+           END-PERFORM
+           CLOSE ELEMOUT-FILE
+           .
+
+       RUN-SORT-VERB.
+           OPEN OUTPUT SORTIN-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+               MOVE ELEMENT-VALUE (I) TO SORTIN-RECORD
+               WRITE SORTIN-RECORD
+           END-PERFORM
+           CLOSE SORTIN-FILE
+
+           IF SORT-DESCENDING
+               SORT SORT-WORK-FILE ON DESCENDING KEY SORT-WORK-RECORD
+                   USING SORTIN-FILE
+                   GIVING SORTOUT-FILE
+           ELSE
+               SORT SORT-WORK-FILE ON ASCENDING KEY SORT-WORK-RECORD
+                   USING SORTIN-FILE
+                   GIVING SORTOUT-FILE
+           END-IF
+
+           OPEN INPUT SORTOUT-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+               READ SORTOUT-FILE
+               MOVE SORTOUT-RECORD TO SORT-CHECK-VALUE (I)
+           END-PERFORM
+           CLOSE SORTOUT-FILE
+           .
+
+       VERIFY-VS-SORT-VERB.
+           MOVE 0 TO WS-DIFF-COUNT
+           OPEN OUTPUT RECDIFF-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+               IF ELEMENT-VALUE (I) NOT = SORT-CHECK-VALUE (I)
+                   ADD 1 TO WS-DIFF-COUNT
+                   MOVE SPACES TO RECDIFF-RECORD
+                   STRING "POSICION " I
+                       " BUBBLE=" ELEMENT-VALUE (I)
+                       " SORT=" SORT-CHECK-VALUE (I)
+                       DELIMITED BY SIZE INTO RECDIFF-RECORD
+                   WRITE RECDIFF-RECORD
+               END-IF
+           END-PERFORM
+           IF WS-DIFF-COUNT = 0
+               MOVE SPACES TO RECDIFF-RECORD
+               STRING "RESULTADOS IDENTICOS - " ARRAY-SIZE
+                   " ELEMENTOS VERIFICADOS"
+                   DELIMITED BY SIZE INTO RECDIFF-RECORD
+               WRITE RECDIFF-RECORD
+           END-IF
+           CLOSE RECDIFF-FILE
+           DISPLAY "DIFERENCIAS VS SORT VERB: " WS-DIFF-COUNT
+           .
+
+       WRITE-AUDITLOG.
+           OPEN EXTEND AUDITLOG-FILE
+           IF WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF
+           MOVE "BUBBLESORTEXMPL" TO AU-PROGRAM-NAME
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE WS-START-STAMP (1:8) TO AU-RUN-DATE
+           MOVE WS-START-STAMP (9:8) TO AU-RUN-TIME
+           MOVE RETURN-CODE TO AU-RETURN-CODE
+           WRITE AU-LOG-RECORD
+           CLOSE AUDITLOG-FILE
+           .
+
+       WRITE-CTLTOT.
+           OPEN EXTEND CTLTOT-FILE
+           IF WS-CTLTOT-STATUS = "35"
+               OPEN OUTPUT CTLTOT-FILE
+           END-IF
+           MOVE "BUBBLESORTEXMPL" TO CT-PROGRAM-NAME
+           MOVE WS-START-STAMP (1:8) TO CT-RUN-DATE
+           MOVE WS-START-STAMP (9:8) TO CT-RUN-TIME
+           MOVE 0 TO CT-RECORDS-READ
+           MOVE ARRAY-SIZE TO CT-RECORDS-WRITTEN
+           WRITE CT-LOG-RECORD
+           CLOSE CTLTOT-FILE
+           .
