@@ -1,30 +1,156 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BusquedaBinariaImpares.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BENCHLOG-FILE ASSIGN TO "BENCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BENCHLOG-STATUS.
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+           SELECT KEYEXT-FILE ASSIGN TO "KEYEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYEXT-STATUS.
+           SELECT MULTIKEY-FILE ASSIGN TO "MULTIKEY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTIKEY-STATUS.
+           SELECT MULTOUT-FILE ASSIGN TO "MULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTOUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BENCHLOG-FILE
+           RECORDING MODE IS F.
+           COPY BENCHLOG.
+
+       FD  AUDITLOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITLOG.
+
+       FD  KEYEXT-FILE
+           RECORDING MODE IS F.
+       01  KEYEXT-RECORD.
+           05  KEYEXT-CLAVE        PIC 9(7).
+
+       FD  MULTIKEY-FILE
+           RECORDING MODE IS F.
+       01  MULTIKEY-RECORD.
+           05  MULTIKEY-CLAVE      PIC 9(7).
+
+       FD  MULTOUT-FILE
+           RECORDING MODE IS F.
+       01  MULTOUT-RECORD          PIC X(60).
+
        WORKING-STORAGE SECTION.
            01 ARREGLO.
                05 ELEMENTO PIC 9(7) OCCURS 1000000 TIMES INDEXED BY IDX.
            01 CLAVE PIC 9(7) VALUE 777777.
+           01 TABLE-SIZE PIC 9(7) VALUE 1000000.
            01 BAJO PIC 9(7) VALUE 1.
            01 ALTO PIC 9(7) VALUE 1000000.
            01 MEDIO PIC 9(7).
            01 ENCONTRADO PIC X VALUE 'N'.
            01 IMPAR PIC 9(7) VALUE 1.
 
-       PROCEDURE DIVISION.
+           01 WS-PARM-CLAVE PIC X(07) VALUE SPACES.
+           01 WS-PARM-SIZE PIC X(07) VALUE SPACES.
+           01 WS-PARM-OPID PIC X(08) VALUE SPACES.
+           01 WS-OPERATOR-ID PIC X(08) VALUE "BATCH".
+           01 WS-BENCHLOG-STATUS PIC X(02) VALUE '00'.
+           01 WS-AUDITLOG-STATUS PIC X(02) VALUE '00'.
+           01 WS-KEYEXT-STATUS PIC X(02) VALUE '00'.
+           01 WS-KEYEXT-EOF PIC X VALUE 'N'.
+               88 KEYEXT-AT-EOF VALUE 'Y'.
+           01 WS-MULTIKEY-STATUS PIC X(02) VALUE '00'.
+           01 WS-MULTOUT-STATUS PIC X(02) VALUE '00'.
+           01 WS-MULTIKEY-EOF PIC X VALUE 'N'.
+               88 MULTIKEY-AT-EOF VALUE 'Y'.
+           01 WS-MULTOUT-RECORD PIC X(60).
+
+           01 WS-COMPARE-COUNT PIC 9(9) COMP VALUE 0.
+           01 WS-START-STAMP PIC X(21).
+           01 WS-END-STAMP PIC X(21).
+           01 WS-START-SECONDS PIC 9(5)V99.
+           01 WS-END-SECONDS PIC 9(5)V99.
+           01 WS-ORDEN-OK PIC X VALUE 'Y'.
+               88 ARREGLO-EN-ORDEN VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01 LS-PARM-LENGTH PIC S9(4) COMP.
+       01 LS-PARM-DATA PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PARM-LENGTH LS-PARM-DATA.
+           PERFORM START-BENCHMARK
+
+           IF LS-PARM-LENGTH > 0
+               MOVE SPACES TO WS-PARM-CLAVE
+               MOVE SPACES TO WS-PARM-SIZE
+               MOVE SPACES TO WS-PARM-OPID
+               UNSTRING LS-PARM-DATA (1:LS-PARM-LENGTH) DELIMITED BY ","
+                   INTO WS-PARM-CLAVE WS-PARM-SIZE WS-PARM-OPID
+               END-UNSTRING
+               IF WS-PARM-CLAVE NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-PARM-CLAVE) TO CLAVE
+               END-IF
+               IF WS-PARM-SIZE NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-PARM-SIZE) TO TABLE-SIZE
+               END-IF
+               IF WS-PARM-OPID NOT = SPACES
+                   MOVE WS-PARM-OPID TO WS-OPERATOR-ID
+               END-IF
+           END-IF
+
+           IF TABLE-SIZE > 1000000
+               MOVE 1000000 TO TABLE-SIZE
+           END-IF
+
            DISPLAY "Buscando el valor: " CLAVE
+           DISPLAY "Tamanio de tabla: " TABLE-SIZE
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 1000000
-               MOVE IMPAR TO ELEMENTO(IDX)
-               ADD 2 TO IMPAR
-           END-PERFORM
+           PERFORM CARGAR-ARREGLO
+
+           PERFORM VERIFICAR-ORDEN
+           IF NOT ARREGLO-EN-ORDEN
+               DISPLAY "ARREGLO NO ESTA EN ORDEN ASCENDENTE - ABORTADO"
+               MOVE 16 TO RETURN-CODE
+               MOVE "ARREGLO DESORDENADO" TO AU-DETAIL
+               PERFORM ESCRIBIR-AUDITORIA
+               GOBACK
+           END-IF
 
+           OPEN INPUT MULTIKEY-FILE
+           IF WS-MULTIKEY-STATUS = "00"
+               PERFORM BUSCAR-MULTIPLES-CLAVES
+           ELSE
+               PERFORM BUSCAR-CLAVE
+               IF ENCONTRADO = 'Y'
+                   DISPLAY "CLAVE ENCONTRADA EN LA POSICION " MEDIO
+               ELSE
+                   DISPLAY "CLAVE NO ENCONTRADA"
+               END-IF
+           END-IF
+
+           PERFORM STOP-BENCHMARK
+
+           MOVE SPACES TO AU-DETAIL
+           STRING "CLAVE=" CLAVE
+               " TAMANIO=" TABLE-SIZE
+               DELIMITED BY SIZE INTO AU-DETAIL
+           PERFORM ESCRIBIR-AUDITORIA
+
+           GOBACK.
+
+       BUSCAR-CLAVE.
+           MOVE 'N' TO ENCONTRADO
            MOVE 1 TO BAJO
-           MOVE 1000000 TO ALTO
-           
+           MOVE TABLE-SIZE TO ALTO
+
            PERFORM UNTIL BAJO > ALTO OR ENCONTRADO = 'Y'
                COMPUTE MEDIO = (BAJO + ALTO) / 2
+               ADD 1 TO WS-COMPARE-COUNT
                IF ELEMENTO(MEDIO) = CLAVE THEN
                    MOVE 'Y' TO ENCONTRADO
                ELSE
@@ -37,10 +163,121 @@
                    END-IF
                END-IF
            END-PERFORM
+           .
+
+       BUSCAR-MULTIPLES-CLAVES.
+           OPEN OUTPUT MULTOUT-FILE
+           READ MULTIKEY-FILE
+               AT END MOVE 'Y' TO WS-MULTIKEY-EOF
+           END-READ
+           PERFORM UNTIL MULTIKEY-AT-EOF
+               MOVE MULTIKEY-CLAVE TO CLAVE
+               PERFORM BUSCAR-CLAVE
+               MOVE SPACES TO WS-MULTOUT-RECORD
+               IF ENCONTRADO = 'Y'
+                   STRING "CLAVE " CLAVE " ENCONTRADA EN LA POSICION "
+                       MEDIO DELIMITED BY SIZE INTO WS-MULTOUT-RECORD
+               ELSE
+                   STRING "CLAVE " CLAVE " NO ENCONTRADA"
+                       DELIMITED BY SIZE INTO WS-MULTOUT-RECORD
+               END-IF
+               MOVE WS-MULTOUT-RECORD TO MULTOUT-RECORD
+               WRITE MULTOUT-RECORD
+               DISPLAY WS-MULTOUT-RECORD
+               READ MULTIKEY-FILE
+                   AT END MOVE 'Y' TO WS-MULTIKEY-EOF
+               END-READ
+           END-PERFORM
+           CLOSE MULTIKEY-FILE
+           CLOSE MULTOUT-FILE
+           .
+
+       VERIFICAR-ORDEN.
+           MOVE 'Y' TO WS-ORDEN-OK
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TABLE-SIZE - 1
+               IF ELEMENTO (IDX) > ELEMENTO (IDX + 1)
+                   MOVE 'N' TO WS-ORDEN-OK
+               END-IF
+           END-PERFORM
+           .
+
+       CARGAR-ARREGLO.
+           OPEN INPUT KEYEXT-FILE
+           IF WS-KEYEXT-STATUS = "00"
+               MOVE 0 TO TABLE-SIZE
+               READ KEYEXT-FILE
+                   AT END MOVE 'Y' TO WS-KEYEXT-EOF
+               END-READ
+               PERFORM UNTIL KEYEXT-AT-EOF OR TABLE-SIZE = 1000000
+                   ADD 1 TO TABLE-SIZE
+                   MOVE KEYEXT-CLAVE TO ELEMENTO (TABLE-SIZE)
+                   READ KEYEXT-FILE
+                       AT END MOVE 'Y' TO WS-KEYEXT-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE KEYEXT-FILE
+           ELSE
+               IF TABLE-SIZE > 1000000
+                   MOVE 1000000 TO TABLE-SIZE
+               END-IF
+               MOVE 1 TO IMPAR
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TABLE-SIZE
+                   MOVE IMPAR TO ELEMENTO (IDX)
+                   ADD 2 TO IMPAR
+               END-PERFORM
+           END-IF
+           .
+
+       START-BENCHMARK.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+           COMPUTE WS-START-SECONDS =
+               FUNCTION NUMVAL(WS-START-STAMP (9:2)) * 3600 +
+               FUNCTION NUMVAL(WS-START-STAMP (11:2)) * 60 +
+               FUNCTION NUMVAL(WS-START-STAMP (13:2)) +
+               FUNCTION NUMVAL(WS-START-STAMP (15:2)) / 100
+           .
+
+       STOP-BENCHMARK.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           COMPUTE WS-END-SECONDS =
+               FUNCTION NUMVAL(WS-END-STAMP (9:2)) * 3600 +
+               FUNCTION NUMVAL(WS-END-STAMP (11:2)) * 60 +
+               FUNCTION NUMVAL(WS-END-STAMP (13:2)) +
+               FUNCTION NUMVAL(WS-END-STAMP (15:2)) / 100
 
-           IF ENCONTRADO = 'Y'
-               DISPLAY "CLAVE ENCONTRADA EN LA POSICIÃ“N " MEDIO
+           OPEN EXTEND BENCHLOG-FILE
+           IF WS-BENCHLOG-STATUS = "35"
+               OPEN OUTPUT BENCHLOG-FILE
+           END-IF
+           MOVE "BUSQBINIMPARES" TO BM-PROGRAM-NAME
+           MOVE "BINARY-SEARCH" TO BM-ALGORITHM
+           MOVE TABLE-SIZE TO BM-TABLE-SIZE
+           MOVE WS-START-STAMP (1:8) TO BM-RUN-DATE
+           MOVE WS-START-STAMP (9:8) TO BM-START-TIME
+           MOVE WS-END-STAMP (9:8) TO BM-END-TIME
+           IF WS-END-SECONDS < WS-START-SECONDS
+               COMPUTE BM-ELAPSED-SECONDS =
+                   WS-END-SECONDS + 86400 - WS-START-SECONDS
            ELSE
-               DISPLAY "CLAVE NO ENCONTRADA".
+               COMPUTE BM-ELAPSED-SECONDS =
+                   WS-END-SECONDS - WS-START-SECONDS
+           END-IF
+           MOVE WS-COMPARE-COUNT TO BM-COMPARE-COUNT
+           MOVE ZERO TO BM-SWAP-COUNT
+           WRITE BM-LOG-RECORD
+           CLOSE BENCHLOG-FILE
+           .
 
-           STOP RUN.
+       ESCRIBIR-AUDITORIA.
+           OPEN EXTEND AUDITLOG-FILE
+           IF WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF
+           MOVE "BUSQBINIMPARES" TO AU-PROGRAM-NAME
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE WS-START-STAMP (1:8) TO AU-RUN-DATE
+           MOVE WS-START-STAMP (9:8) TO AU-RUN-TIME
+           MOVE RETURN-CODE TO AU-RETURN-CODE
+           WRITE AU-LOG-RECORD
+           CLOSE AUDITLOG-FILE
+           .
